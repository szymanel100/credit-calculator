@@ -0,0 +1,39 @@
+000100***************************************************************
+000200*  LOANREC.CPY                                                *
+000300*  LOAN RECORD LAYOUT - SHARED BY THE BATCH LOAN INPUT FILE   *
+000400*  AND BY THE SINGLE-LOAN WORKING-STORAGE AREA USED FOR       *
+000500*  INTERACTIVE ENTRY.                                         *
+000600*---------------------------------------------------------------
+000700*  MOD HISTORY                                                *
+000800*  2026-08-08 DL  REPLACED THE THREE FIXED OVERPAYMENT SLOTS   *
+000900*                 WITH AN OCCURS TABLE SO MORE THAN THREE      *
+001000*                 OVERPAYMENTS CAN BE SCHEDULED PER LOAN.      *
+001100*  2026-08-08 DL  ADDED LN-MODE-FLAG SO AN OVERPAYMENT CAN     *
+001200*                 EITHER SHORTEN THE TERM (AS BEFORE) OR       *
+001300*                 LOWER THE INSTALLMENT FOR THE SAME TERM.     *
+001400*  2026-08-08 DL  ADDED LN-RATE-TABLE SO THE INTEREST RATE     *
+001500*                 CAN CHANGE PARTWAY THROUGH THE TERM INSTEAD  *
+001600*                 OF STAYING FLAT FOR THE WHOLE LOAN.          *
+001650*  2026-08-08 DL  ADDED LN-COMPARE-FLAG FOR THE WHAT-IF         *
+001660*                 OVERPAYMENT-VS-BASELINE COMPARISON MODE.      *
+001700***************************************************************
+001800 01  LOAN-RECORD.
+001900     05  LN-LOAN-ID              PIC X(10).
+002000     05  LN-LOAN-AMOUNT          PIC 9(8)V99.
+002100     05  LN-MONTHS               PIC 9(3).
+002200     05  LN-MONTHLY-INTEREST     PIC 9V9999.
+002300     05  LN-MONTHLY-PAYMENT      PIC 9(7)V99.
+002400     05  LN-MODE-FLAG            PIC X(01).
+002500         88  LN-MODE-SHORTEN-TERM    VALUE 'S'.
+002600         88  LN-MODE-LOWER-PAYMENT   VALUE 'L'.
+002700     05  LN-OVERPAY-COUNT        PIC 9(2).
+002800     05  LN-OVERPAY-TABLE        OCCURS 36 TIMES.
+002900         10  LN-OP-MONTH         PIC 9(3).
+003000         10  LN-OP-AMOUNT        PIC 9(7)V99.
+003100     05  LN-RATE-COUNT           PIC 9(2).
+003200     05  LN-RATE-TABLE           OCCURS 12 TIMES.
+003300         10  LN-RATE-EFF-MONTH   PIC 9(3).
+003400         10  LN-RATE-VALUE       PIC 9V9999.
+003500     05  LN-COMPARE-FLAG         PIC X(01).
+003600         88  LN-COMPARE-YES          VALUE 'Y'.
+003700         88  LN-COMPARE-NO           VALUE 'N'.
