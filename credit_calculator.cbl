@@ -1,83 +1,812 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOAN-OVERPAYMENT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  LOAN-AMOUNT         PIC 9(8)V99 VALUE 0.
-       77  MONTHLY-INTEREST    PIC 9V9999 VALUE 0.
-       77  MONTHS              PIC 9(3) VALUE 0.
-       77  MONTHLY-PAYMENT     PIC 9(7)V99 VALUE 0.
-       77  MONTH               PIC 9(3) VALUE 1.
-       77  BALANCE             PIC 9(8)V99 VALUE 0.
-       77  INTEREST            PIC 9(7)V99 VALUE 0.
-       77  TOTAL-INTEREST      PIC 9(8)V99 VALUE 0.
-       77  OVERPAYMENT1        PIC 9(7)V99 VALUE 0.
-       77  OVERPAYMENT2        PIC 9(7)V99 VALUE 0.
-       77  OVERPAYMENT3        PIC 9(7)V99 VALUE 0.
-       77  OVERPAYMENT-MONTH1  PIC 9(3) VALUE 0.
-       77  OVERPAYMENT-MONTH2  PIC 9(3) VALUE 0.
-       77  OVERPAYMENT-MONTH3  PIC 9(3) VALUE 0.
-       77  OVERPAYMENT         PIC 9(7)V99 VALUE 0.
-       77 WS-MONTHS-PAID PIC 9(3).
-
-       PROCEDURE DIVISION.
-       DISPLAY "Kalkulator spłaty kredytu z nadpłatami".
-       DISPLAY "Podaj kwotę kredytu: " WITH NO ADVANCING.
-       ACCEPT LOAN-AMOUNT.
-       DISPLAY "Podaj liczbę miesięcy: " WITH NO ADVANCING.
-       ACCEPT MONTHS.
-       DISPLAY "Podaj miesięczne oprocentowanie (np. 1.5): " WITH NO ADVANCING.
-       ACCEPT MONTHLY-INTEREST.
-       DISPLAY "Podaj wysokość miesięcznej raty: " WITH NO ADVANCING.
-       ACCEPT MONTHLY-PAYMENT.
-
-       DISPLAY "Podaj miesiąc 1 nadpłaty (0 jeśli brak): " WITH NO ADVANCING.
-       ACCEPT OVERPAYMENT-MONTH1.
-       IF OVERPAYMENT-MONTH1 > 0
-           DISPLAY "Podaj kwotę 1 nadpłaty: " WITH NO ADVANCING
-           ACCEPT OVERPAYMENT1
-       END-IF.
-
-       DISPLAY "Podaj miesiąc 2 nadpłaty (0 jeśli brak): " WITH NO ADVANCING.
-       ACCEPT OVERPAYMENT-MONTH2.
-       IF OVERPAYMENT-MONTH2 > 0
-           DISPLAY "Podaj kwotę 2 nadpłaty: " WITH NO ADVANCING
-           ACCEPT OVERPAYMENT2
-       END-IF.
-
-       DISPLAY "Podaj miesiąc 3 nadpłaty (0 jeśli brak): " WITH NO ADVANCING.
-       ACCEPT OVERPAYMENT-MONTH3.
-       IF OVERPAYMENT-MONTH3 > 0
-           DISPLAY "Podaj kwotę 3 nadpłaty: " WITH NO ADVANCING
-           ACCEPT OVERPAYMENT3
-       END-IF.
-
-       MOVE LOAN-AMOUNT TO BALANCE.
-       PERFORM UNTIL BALANCE <= 0 OR MONTH > MONTHS
-           COMPUTE INTEREST = BALANCE * MONTHLY-INTEREST / 100
-           ADD INTEREST TO TOTAL-INTEREST
-           SUBTRACT MONTHLY-PAYMENT FROM BALANCE
-           SUBTRACT OVERPAYMENT FROM BALANCE
-
-           IF MONTH = OVERPAYMENT-MONTH1
-               MOVE OVERPAYMENT1 TO OVERPAYMENT
-           ELSE IF MONTH = OVERPAYMENT-MONTH2
-               MOVE OVERPAYMENT2 TO OVERPAYMENT
-           ELSE IF MONTH = OVERPAYMENT-MONTH3
-               MOVE OVERPAYMENT3 TO OVERPAYMENT
-           ELSE
-               MOVE 0 TO OVERPAYMENT
-           END-IF
-
-           DISPLAY "Miesiąc: " MONTH
-           DISPLAY "Saldo: " BALANCE
-           DISPLAY "Odsetki w tym miesiącu: " INTEREST
-           DISPLAY "Nadpłata: " OVERPAYMENT
-
-           ADD 1 TO MONTH
-       END-PERFORM.
-        
-       COMPUTE WS-MONTHS-PAID = MONTH - 1.
-       DISPLAY "Suma odsetek: " TOTAL-INTEREST.
-       DISPLAY "Liczba miesięcy do spłaty: " WS-MONTHS-PAID.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LOAN-OVERPAYMENT.
+000300 AUTHOR.        D. LEWANDOWSKA.
+000400 INSTALLATION.  CONSUMER LENDING - MONTH-END CLOSE UNIT.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*-----------------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION                                  *
+001100*  2024-02-11 DL    ORIGINAL INTERACTIVE OVERPAYMENT CALCULATOR. *
+001200*  2026-08-08 DL    ADDED BATCH MODE OVER LOAN-INPUT-FILE SO A   *
+001300*                   WHOLE PORTFOLIO CAN RUN IN ONE JOB.          *
+001400*  2026-08-08 DL    REPLACED THE THREE FIXED OVERPAYMENT SLOTS   *
+001500*                   WITH AN OCCURS TABLE AND A TABLE SEARCH.     *
+001600*  2026-08-08 DL    ADDED A MODE FLAG SO AN OVERPAYMENT CAN      *
+001700*                   EITHER SHORTEN THE TERM OR LOWER THE         *
+001800*                   INSTALLMENT FOR THE REMAINING TERM.          *
+001900*  2026-08-08 DL    REPLACED THE CONSOLE SCHEDULE DISPLAY WITH   *
+002000*                   A PRINTED REPORT FILE (TITLE PAGE, COLUMN    *
+002100*                   HEADERS, PAGE BREAKS, AND A TOTALS LINE).    *
+002200*  2026-08-08 DL    ADDED LOAN TERM VALIDATION SO A BAD LOAN     *
+002300*                   AMOUNT, TERM, OR INSTALLMENT IS REJECTED     *
+002400*                   AND REPORTED INSTEAD OF RUN THROUGH THE      *
+002500*                   AMORTIZATION LOOP.                           *
+002600*  2026-08-08 DL    ADDED A RECONCILIATION LINE COMPARING TOTAL  *
+002700*                   CASH PAID AGAINST PRINCIPAL PLUS INTEREST.   *
+002800*  2026-08-08 DL    ADDED A RATE-CHANGE SCHEDULE SO THE LOAN'S   *
+002900*                   INTEREST RATE CAN STEP UP OR DOWN PARTWAY    *
+003000*                   THROUGH THE TERM INSTEAD OF STAYING FLAT.    *
+003100*  2026-08-08 DL    ADDED CHECKPOINT/RESTART SUPPORT SO A BATCH  *
+003200*                   RUN THAT IS INTERRUPTED CAN BE RESTARTED    *
+003300*                   WITHOUT REPROCESSING COMPLETED LOANS.        *
+003400*  2026-08-08 DL    ADDED A MACHINE-READABLE EXTRACT FILE SO     *
+003500*                   DOWNSTREAM SYSTEMS CAN PICK UP THE MONTHLY   *
+003600*                   SCHEDULE WITHOUT PARSING THE PRINT REPORT.   *
+003700*  2026-08-08 DL    ADDED A WHAT-IF COMPARISON MODE - RUNS THE   *
+003800*                   LOAN WITH AND WITHOUT ITS OVERPAYMENTS AND   *
+003900*                   PRINTS BOTH OUTCOMES SIDE BY SIDE.           *
+004000*  2026-08-08 DL    CORRECTED THE LOAN-INPUT-FILE RECORD LENGTH  *
+004100*                   TO MATCH LOANREC.CPY, CAPPED THE FINAL       *
+004200*                   PAYMENT/OVERPAYMENT SO THE BALANCE CANNOT    *
+004300*                   WRAP PAST ZERO, AND REJECTED OVERPAY/RATE    *
+004400*                   COUNTS THAT EXCEED THEIR TABLE SIZES.        *
+004500*****************************************************************
+004600 ENVIRONMENT DIVISION.
+004700 CONFIGURATION SECTION.
+004800 SOURCE-COMPUTER. LINUX-BATCH.
+004900 OBJECT-COMPUTER. LINUX-BATCH.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT LOAN-INPUT-FILE ASSIGN TO "LOANIN"
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS WS-LOAN-FILE-STATUS.
+005500     SELECT REPORT-FILE ASSIGN TO "LOANRPT"
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS WS-REPORT-FILE-STATUS.
+005800     SELECT CHECKPOINT-FILE ASSIGN TO "LOANCKPT"
+005900         ORGANIZATION IS SEQUENTIAL
+006000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+006100     SELECT EXTRACT-FILE ASSIGN TO "LOANEXT"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  LOAN-INPUT-FILE
+006700     LABEL RECORDS ARE STANDARD
+006800     RECORD CONTAINS 571 CHARACTERS.
+006900 01  LOAN-RECORD                PIC X(571).
+
+007000 FD  REPORT-FILE
+007100     LABEL RECORDS ARE STANDARD
+007200     RECORD CONTAINS 132 CHARACTERS.
+007300 01  RPT-LINE                   PIC X(132).
+
+007400 FD  CHECKPOINT-FILE
+007500     LABEL RECORDS ARE STANDARD
+007600     RECORD CONTAINS 10 CHARACTERS.
+007700 01  CKPT-RECORD                PIC X(10).
+
+007800 FD  EXTRACT-FILE
+007900     LABEL RECORDS ARE STANDARD
+008000     RECORD CONTAINS 51 CHARACTERS.
+008100 01  EXTRACT-RECORD              PIC X(51).
+
+008200 WORKING-STORAGE SECTION.
+008300*****************************************************************
+008400*  SINGLE-LOAN WORKING AREA - USED FOR INTERACTIVE ENTRY AND AS  *
+008500*  THE CURRENT-LOAN WORK AREA DURING BATCH PROCESSING.           *
+008600*****************************************************************
+008700 COPY LOANREC REPLACING LOAN-RECORD BY WS-LOAN-AREA.
+
+008800 77  WS-RUN-MODE                 PIC X(01) VALUE 'I'.
+008900     88  WS-MODE-INTERACTIVE         VALUE 'I'.
+009000     88  WS-MODE-BATCH               VALUE 'B'.
+009100 77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+009200     88  WS-EOF                      VALUE 'Y'.
+009300 77  WS-LOAN-FILE-STATUS         PIC X(02) VALUE "00".
+009400 77  WS-REPORT-FILE-STATUS       PIC X(02) VALUE "00".
+009500 77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE "00".
+009600 77  WS-CKPT-LAST-LOAN-ID         PIC X(10) VALUE SPACES.
+009700 77  WS-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+009800     88  WS-CKPT-FOUND               VALUE 'Y'.
+009900 77  WS-EXTRACT-FILE-STATUS       PIC X(02) VALUE "00".
+
+010000*****************************************************************
+010100*  MACHINE-READABLE EXTRACT RECORD - ONE ROW PER AMORTIZATION    *
+010200*  MONTH, WRITTEN ALONGSIDE THE PRINTED REPORT.                  *
+010300*****************************************************************
+010400 01  WS-EXTRACT-RECORD.
+010500     05  EXT-LOAN-ID             PIC X(10).
+010600     05  EXT-MONTH               PIC 9(3).
+010700     05  EXT-BALANCE             PIC 9(8)V99.
+010800     05  EXT-INTEREST            PIC 9(7)V99.
+010900     05  EXT-OVERPAYMENT         PIC 9(7)V99.
+011000     05  EXT-TOTAL-INTEREST      PIC 9(8)V99.
+
+011100 77  WS-CUR-BALANCE              PIC S9(8)V99 VALUE 0.
+011200 77  WS-CUR-PAYMENT              PIC 9(7)V99 VALUE 0.
+011300 77  WS-CUR-INTEREST             PIC 9(7)V99 VALUE 0.
+011400 77  WS-CUR-OVERPAY              PIC 9(7)V99 VALUE 0.
+011500 77  WS-CUR-MONTH                PIC 9(3) VALUE 1.
+011600 77  WS-CUR-TOTAL-INTEREST       PIC 9(8)V99 VALUE 0.
+011700 77  WS-CUR-TOTAL-PAID           PIC 9(8)V99 VALUE 0.
+011800 77  WS-CUR-TOTAL-OVERPAID       PIC 9(8)V99 VALUE 0.
+011900 77  WS-CUR-MONTHS-PAID          PIC 9(3) VALUE 0.
+012000 77  WS-OP-IDX                   PIC 9(2) COMP VALUE 0.
+012100 77  WS-IA-SLOT                  PIC 9(2) COMP VALUE 0.
+012200 77  WS-IA-MONTH                  PIC 9(3) VALUE 0.
+012300 77  WS-IA-AMOUNT                 PIC 9(7)V99 VALUE 0.
+012400 77  WS-RATE-IDX                  PIC 9(2) COMP VALUE 0.
+012500 77  WS-RATE-BEST-MONTH        PIC 9(3) VALUE 0.
+012600 77  WS-CUR-MONTH-RATE             PIC 9V9999 VALUE 0.
+
+012700 77  WS-APPLY-OVERPAY-SW           PIC X(01) VALUE 'Y'.
+012800     88  WS-APPLY-OVERPAY              VALUE 'Y'.
+012900     88  WS-NO-OVERPAY                 VALUE 'N'.
+013000 77  WS-PRI-TOTAL-INTEREST         PIC 9(8)V99 VALUE 0.
+013100 77  WS-PRI-MONTHS-PAID            PIC 9(3) VALUE 0.
+013200 77  WS-BASE-TOTAL-INTEREST        PIC 9(8)V99 VALUE 0.
+013300 77  WS-BASE-MONTHS-PAID           PIC 9(3) VALUE 0.
+013400 77  WS-SAVINGS-INTEREST           PIC S9(8)V99 VALUE 0.
+013500 77  WS-SAVINGS-MONTHS             PIC S9(3) VALUE 0.
+013600 77  WS-ED-PRI-TOTAL-INT            PIC Z(7)9.99.
+013700 77  WS-ED-PRI-MONTHS               PIC ZZ9.
+013800 77  WS-ED-BASE-TOTAL-INT           PIC Z(7)9.99.
+013900 77  WS-ED-BASE-MONTHS              PIC ZZ9.
+014000 77  WS-ED-SAVINGS-INT              PIC -Z(6)9.99.
+014100 77  WS-ED-SAVINGS-MONTHS           PIC -ZZ9.
+
+014200 77  WS-REMAINING-MONTHS         PIC 9(3) VALUE 0.
+014300 77  WS-CUR-RATE                 PIC 9V9999 VALUE 0.
+014400 77  WS-RATE-FACTOR              PIC 9(6)V999999 VALUE 0.
+014500 77  WS-PMT-NUMERATOR             PIC 9(14)V9999 VALUE 0.
+014600 77  WS-PMT-DENOMINATOR           PIC 9(6)V999999 VALUE 0.
+
+014700*****************************************************************
+014800*  PRINTED REPORT WORK AREA                                     *
+014900*****************************************************************
+015000 77  WS-PRINT-LINE               PIC X(132) VALUE SPACES.
+015100 77  WS-LINE-COUNT                PIC 9(3) COMP VALUE 0.
+015200 77  WS-PAGE-COUNT                PIC 9(3) COMP VALUE 0.
+015300 77  WS-LINES-PER-PAGE            PIC 9(3) VALUE 050.
+015400 77  WS-RUN-DATE                  PIC 9(6) VALUE 0.
+015500 77  WS-ED-RUN-DATE                PIC 99/99/99.
+015600 77  WS-ED-PAGE                   PIC ZZ9.
+015700 77  WS-ED-MONTH                  PIC ZZ9.
+015800 77  WS-ED-BALANCE                PIC Z(7)9.99.
+015900 77  WS-ED-INTEREST                PIC Z(6)9.99.
+016000 77  WS-ED-OVERPAY                PIC Z(6)9.99.
+016100 77  WS-ED-PAYMENT                PIC Z(6)9.99.
+016200 77  WS-ED-TOTAL-INT               PIC Z(7)9.99.
+016300 77  WS-ED-MONTHS-PAID             PIC ZZ9.
+
+016400*****************************************************************
+016500*  LOAN VALIDATION WORK AREA                                    *
+016600*****************************************************************
+016700 77  WS-VALID-SW                  PIC X(01) VALUE 'Y'.
+016800     88  WS-VALID                     VALUE 'Y'.
+016900     88  WS-INVALID                   VALUE 'N'.
+017000 77  WS-ERROR-MSG                 PIC X(60) VALUE SPACES.
+017100 77  WS-MIN-INTEREST               PIC 9(7)V99 VALUE 0.
+
+017200*****************************************************************
+017300*  RECONCILIATION WORK AREA                                     *
+017400*****************************************************************
+017500 77  WS-RECON-EXPECTED             PIC 9(8)V99 VALUE 0.
+017600 77  WS-RECON-ACTUAL               PIC 9(8)V99 VALUE 0.
+017700 77  WS-RECON-DIFF                 PIC S9(8)V99 VALUE 0.
+017800 77  WS-ED-RECON-EXPECTED          PIC Z(7)9.99.
+017900 77  WS-ED-RECON-ACTUAL            PIC Z(7)9.99.
+018000 77  WS-ED-RECON-DIFF              PIC -Z(6)9.99.
+
+018100 PROCEDURE DIVISION.
+018200*****************************************************************
+018300*  0000-MAINLINE                                                *
+018400*****************************************************************
+018500 0000-MAINLINE.
+018600     OPEN OUTPUT REPORT-FILE.
+018700     OPEN OUTPUT EXTRACT-FILE.
+018800     PERFORM 5000-WRITE-REPORT-TITLE THRU 5000-EXIT.
+018900     DISPLAY "Kalkulator splaty kredytu z nadplatami".
+019000     DISPLAY "Tryb pracy (I=interaktywny, B=wsadowy): "
+019100         WITH NO ADVANCING.
+019200     ACCEPT WS-RUN-MODE.
+019300     IF WS-MODE-BATCH
+019400         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+019500     ELSE
+019600         PERFORM 2500-PROCESS-INTERACTIVE THRU 2500-EXIT
+019700     END-IF.
+019800     CLOSE REPORT-FILE.
+019900     CLOSE EXTRACT-FILE.
+020000     STOP RUN.
+
+020100*****************************************************************
+020200*  2000-PROCESS-BATCH                                           *
+020300*****************************************************************
+020400 2000-PROCESS-BATCH.
+020500     PERFORM 2050-LOAD-CHECKPOINT THRU 2050-EXIT.
+020600     OPEN INPUT LOAN-INPUT-FILE.
+020700     IF WS-LOAN-FILE-STATUS NOT = "00"
+020800         DISPLAY "NIE MOZNA OTWORZYC LOAN-INPUT-FILE, STATUS: "
+020900             WS-LOAN-FILE-STATUS
+021000         GO TO 2000-EXIT
+021100     END-IF.
+021200     PERFORM 2100-READ-LOAN-RECORD THRU 2100-EXIT.
+021300     PERFORM 2200-PROCESS-ONE-BATCH-LOAN THRU 2200-EXIT
+021400         UNTIL WS-EOF.
+021500     CLOSE LOAN-INPUT-FILE.
+021600     PERFORM 2060-CLEAR-CHECKPOINT THRU 2060-EXIT.
+021700 2000-EXIT.
+021800     EXIT.
+
+021900*****************************************************************
+022000*  2050-LOAD-CHECKPOINT                                        *
+022100*  PICKS UP ANY CHECKPOINT LEFT BY A PRIOR, INTERRUPTED BATCH   *
+022200*  RUN SO COMPLETED LOANS ARE NOT REPROCESSED ON RESTART.       *
+022300*****************************************************************
+022400 2050-LOAD-CHECKPOINT.
+022500     MOVE 'N' TO WS-CKPT-FOUND-SW.
+022600     OPEN INPUT CHECKPOINT-FILE.
+022700     IF WS-CKPT-FILE-STATUS = "00"
+022800         READ CHECKPOINT-FILE INTO WS-CKPT-LAST-LOAN-ID
+022900             AT END
+023000                 CONTINUE
+023100             NOT AT END
+023200                 SET WS-CKPT-FOUND TO TRUE
+023300         END-READ
+023400         CLOSE CHECKPOINT-FILE
+023500     END-IF.
+023600 2050-EXIT.
+023700     EXIT.
+
+023800*****************************************************************
+023900*  2060-CLEAR-CHECKPOINT                                        *
+024000*  WIPES THE CHECKPOINT ONCE THE BATCH FILE HAS BEEN READ TO     *
+024100*  EOF WITHOUT ERROR, SO A COMPLETED RUN DOES NOT MAKE THE NEXT  *
+024200*  JOB'S FRESH PORTFOLIO FILE LOOK LIKE AN UNFINISHED RESTART.   *
+024300*  OPENING OUTPUT AND CLOSING WITH NO WRITE TRUNCATES THE FILE   *
+024400*  TO ZERO LENGTH, THE SAME WAY A MISSING CHECKPOINT WOULD READ. *
+024500*****************************************************************
+024600 2060-CLEAR-CHECKPOINT.
+024700     OPEN OUTPUT CHECKPOINT-FILE.
+024800     CLOSE CHECKPOINT-FILE.
+024900 2060-EXIT.
+025000     EXIT.
+
+025100 2100-READ-LOAN-RECORD.
+025200     READ LOAN-INPUT-FILE INTO WS-LOAN-AREA
+025300         AT END
+025400             SET WS-EOF TO TRUE
+025500     END-READ.
+025600 2100-EXIT.
+025700     EXIT.
+
+025800*****************************************************************
+025900*  2200-PROCESS-ONE-BATCH-LOAN                                  *
+026000*  THE SKIP TEST BELOW ASSUMES LN-LOAN-ID SORTS LEXICALLY IN     *
+026100*  THE SAME ORDER THE PORTFOLIO FILE IS IN (I.E. ZERO-PADDED,    *
+026200*  ASCENDING LOAN NUMBERS).  A NON-ZERO-PADDED NUMERIC ID (E.G.  *
+026300*  "9" FOLLOWED BY "10") WOULD COMPARE OUT OF ORDER AND MUST BE  *
+026400*  AVOIDED UPSTREAM WHEN THE PORTFOLIO FILE IS BUILT.            *
+026500*****************************************************************
+026600 2200-PROCESS-ONE-BATCH-LOAN.
+026700     IF WS-CKPT-FOUND AND LN-LOAN-ID NOT > WS-CKPT-LAST-LOAN-ID
+026800         CONTINUE
+026900     ELSE
+027000         DISPLAY "Kredyt nr: " LN-LOAN-ID
+027100         PERFORM 3000-RUN-ONE-LOAN THRU 3000-EXIT
+027200         PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+027300     END-IF.
+027400     PERFORM 2100-READ-LOAN-RECORD THRU 2100-EXIT.
+027500 2200-EXIT.
+027600     EXIT.
+
+027700*****************************************************************
+027800*  2500-PROCESS-INTERACTIVE                                    *
+027900*  KEEPS THE ORIGINAL TERMINAL PROMPTS (LOAN TERMS, UP TO       *
+028000*  THREE OVERPAYMENTS) BUT LOADS THEM INTO THE SAME             *
+028100*  TABLE-DRIVEN ENGINE USED BY THE BATCH PATH.                  *
+028200*****************************************************************
+028300 2500-PROCESS-INTERACTIVE.
+028400     DISPLAY "Podaj kwote kredytu: " WITH NO ADVANCING.
+028500     ACCEPT LN-LOAN-AMOUNT.
+028600     DISPLAY "Podaj liczbe miesiecy: " WITH NO ADVANCING.
+028700     ACCEPT LN-MONTHS.
+028800     DISPLAY "Podaj miesieczne oprocentowanie (np. 1.5): "
+028900         WITH NO ADVANCING.
+029000     ACCEPT LN-MONTHLY-INTEREST.
+029100     DISPLAY "Podaj wysokosc miesiecznej raty: "
+029200         WITH NO ADVANCING.
+029300     ACCEPT LN-MONTHLY-PAYMENT.
+029400     DISPLAY "Co ma zrobic nadplata (S=skroc okres, "
+029500         "L=zmniejsz rate): " WITH NO ADVANCING.
+029600     ACCEPT LN-MODE-FLAG.
+029700     IF NOT LN-MODE-SHORTEN-TERM AND NOT LN-MODE-LOWER-PAYMENT
+029800         MOVE 'S' TO LN-MODE-FLAG
+029900     END-IF.
+030000     DISPLAY "Porownac z wariantem bez nadplat (Y/N): "
+030100         WITH NO ADVANCING.
+030200     ACCEPT LN-COMPARE-FLAG.
+030300     IF NOT LN-COMPARE-YES AND NOT LN-COMPARE-NO
+030400         MOVE 'N' TO LN-COMPARE-FLAG
+030500     END-IF.
+030600     MOVE "INTERAKTYW" TO LN-LOAN-ID.
+030700     MOVE 0 TO LN-OVERPAY-COUNT.
+030800     MOVE 0 TO LN-RATE-COUNT.
+030900     PERFORM 2600-ACCEPT-ONE-OVERPAYMENT THRU 2600-EXIT
+031000         VARYING WS-IA-SLOT FROM 1 BY 1 UNTIL WS-IA-SLOT > 3.
+031100     PERFORM 3000-RUN-ONE-LOAN THRU 3000-EXIT.
+031200 2500-EXIT.
+031300     EXIT.
+
+031400*****************************************************************
+031500*  2600-ACCEPT-ONE-OVERPAYMENT                                 *
+031600*****************************************************************
+031700 2600-ACCEPT-ONE-OVERPAYMENT.
+031800     DISPLAY "Podaj miesiac " WS-IA-SLOT
+031900         " nadplaty (0 jesli brak): " WITH NO ADVANCING.
+032000     ACCEPT WS-IA-MONTH.
+032100     IF WS-IA-MONTH > 0
+032200         DISPLAY "Podaj kwote " WS-IA-SLOT " nadplaty: "
+032300             WITH NO ADVANCING
+032400         ACCEPT WS-IA-AMOUNT
+032500         ADD 1 TO LN-OVERPAY-COUNT
+032600         MOVE WS-IA-MONTH TO LN-OP-MONTH (LN-OVERPAY-COUNT)
+032700         MOVE WS-IA-AMOUNT TO LN-OP-AMOUNT (LN-OVERPAY-COUNT)
+032800     END-IF.
+032900 2600-EXIT.
+033000     EXIT.
+
+033100*****************************************************************
+033200*  3000-RUN-ONE-LOAN                                           *
+033300*****************************************************************
+033400 3000-RUN-ONE-LOAN.
+033500     PERFORM 6200-WRITE-LOAN-HEADER THRU 6200-EXIT.
+033600     MOVE 1 TO WS-CUR-MONTH.
+033700     PERFORM 3050-VALIDATE-LOAN THRU 3050-EXIT.
+033800     IF WS-INVALID
+033900         PERFORM 6400-WRITE-ERROR-LINE THRU 6400-EXIT
+034000         GO TO 3000-EXIT
+034100     END-IF.
+
+034200     SET WS-APPLY-OVERPAY TO TRUE.
+034300     PERFORM 3400-AMORTIZE-LOAN THRU 3400-EXIT.
+034400     PERFORM 6300-WRITE-TOTALS-LINE THRU 6300-EXIT.
+034500     PERFORM 7000-RECONCILE THRU 7000-EXIT.
+
+034600     IF LN-COMPARE-YES
+034700         MOVE WS-CUR-TOTAL-INTEREST TO WS-PRI-TOTAL-INTEREST
+034800         MOVE WS-CUR-MONTHS-PAID TO WS-PRI-MONTHS-PAID
+034900         SET WS-NO-OVERPAY TO TRUE
+035000         PERFORM 3400-AMORTIZE-LOAN THRU 3400-EXIT
+035100         MOVE WS-CUR-TOTAL-INTEREST TO WS-BASE-TOTAL-INTEREST
+035200         MOVE WS-CUR-MONTHS-PAID TO WS-BASE-MONTHS-PAID
+035300         PERFORM 6500-WRITE-COMPARISON-LINE THRU 6500-EXIT
+035400     END-IF.
+035500 3000-EXIT.
+035600     EXIT.
+
+035700*****************************************************************
+035800*  3400-AMORTIZE-LOAN                                          *
+035900*  RUNS THE AMORTIZATION LOOP ONCE FOR THE CURRENT LOAN, EITHER  *
+036000*  APPLYING ITS SCHEDULED OVERPAYMENTS OR, FOR THE WHAT-IF       *
+036100*  BASELINE, IGNORING THEM, PER WS-APPLY-OVERPAY-SW.             *
+036200*****************************************************************
+036300 3400-AMORTIZE-LOAN.
+036400     MOVE 1 TO WS-CUR-MONTH.
+036500     MOVE 0 TO WS-CUR-TOTAL-INTEREST.
+036600     MOVE 0 TO WS-CUR-TOTAL-PAID.
+036700     MOVE 0 TO WS-CUR-TOTAL-OVERPAID.
+036800     MOVE LN-LOAN-AMOUNT TO WS-CUR-BALANCE.
+036900     MOVE LN-MONTHLY-PAYMENT TO WS-CUR-PAYMENT.
+037000     PERFORM 3100-AMORTIZE-MONTH THRU 3100-EXIT
+037100         UNTIL WS-CUR-BALANCE <= 0
+037200             OR WS-CUR-MONTH > LN-MONTHS.
+037300     COMPUTE WS-CUR-MONTHS-PAID = WS-CUR-MONTH - 1.
+037400 3400-EXIT.
+037500     EXIT.
+
+037600*****************************************************************
+037700*  3050-VALIDATE-LOAN                                          *
+037800*  REJECTS A LOAN RECORD WITH A NONSENSE AMOUNT, TERM, OR AN     *
+037900*  INSTALLMENT THAT DOES NOT EVEN COVER THE FIRST MONTH'S        *
+038000*  INTEREST, INSTEAD OF LETTING THE BALANCE GROW FOREVER.       *
+038100*****************************************************************
+038200 3050-VALIDATE-LOAN.
+038300     MOVE 'Y' TO WS-VALID-SW.
+038400     MOVE SPACES TO WS-ERROR-MSG.
+038500     IF LN-LOAN-AMOUNT <= 0
+038600         MOVE 'N' TO WS-VALID-SW
+038700         STRING "KWOTA KREDYTU MUSI BYC WIEKSZA OD ZERA"
+038800             INTO WS-ERROR-MSG
+038900         GO TO 3050-EXIT
+039000     END-IF.
+039100     IF LN-MONTHS <= 0
+039200         MOVE 'N' TO WS-VALID-SW
+039300         STRING "LICZBA MIESIECY MUSI BYC WIEKSZA OD ZERA"
+039400             INTO WS-ERROR-MSG
+039500         GO TO 3050-EXIT
+039600     END-IF.
+039700     IF LN-OVERPAY-COUNT > 36
+039800         MOVE 'N' TO WS-VALID-SW
+039900         STRING "LICZBA NADPLAT PRZEKRACZA LIMIT TABELI"
+040000             INTO WS-ERROR-MSG
+040100         GO TO 3050-EXIT
+040200     END-IF.
+040300     IF LN-RATE-COUNT > 12
+040400         MOVE 'N' TO WS-VALID-SW
+040500         STRING "LICZBA ZMIAN STOPY PRZEKRACZA LIMIT TABELI"
+040600             INTO WS-ERROR-MSG
+040700         GO TO 3050-EXIT
+040800     END-IF.
+040900     PERFORM 4200-GET-RATE-FOR-MONTH THRU 4200-EXIT.
+041000     COMPUTE WS-MIN-INTEREST ROUNDED =
+041100         LN-LOAN-AMOUNT * WS-CUR-MONTH-RATE / 100.
+041200     IF LN-MONTHLY-PAYMENT NOT > WS-MIN-INTEREST
+041300         MOVE 'N' TO WS-VALID-SW
+041400         STRING "RATA NIE POKRYWA NAWET PIERWSZYCH ODSETEK"
+041500             INTO WS-ERROR-MSG
+041600     END-IF.
+041700 3050-EXIT.
+041800     EXIT.
+
+041900 3100-AMORTIZE-MONTH.
+042000     PERFORM 4200-GET-RATE-FOR-MONTH THRU 4200-EXIT.
+042100     COMPUTE WS-CUR-INTEREST =
+042200         WS-CUR-BALANCE * WS-CUR-MONTH-RATE / 100.
+042300     ADD WS-CUR-INTEREST TO WS-CUR-TOTAL-INTEREST.
+042400     IF WS-CUR-PAYMENT > WS-CUR-BALANCE
+042500         MOVE WS-CUR-BALANCE TO WS-CUR-PAYMENT
+042600     END-IF.
+042700     ADD WS-CUR-PAYMENT TO WS-CUR-TOTAL-PAID.
+042800     SUBTRACT WS-CUR-PAYMENT FROM WS-CUR-BALANCE.
+042900     MOVE 0 TO WS-CUR-OVERPAY.
+043000     IF WS-APPLY-OVERPAY
+043100         PERFORM 3200-GET-OVERPAYMENT-FOR-MONTH THRU 3200-EXIT
+043200         IF WS-CUR-OVERPAY > WS-CUR-BALANCE
+043300             MOVE WS-CUR-BALANCE TO WS-CUR-OVERPAY
+043400         END-IF
+043500         IF WS-CUR-OVERPAY > 0
+043600             ADD WS-CUR-OVERPAY TO WS-CUR-TOTAL-OVERPAID
+043700             SUBTRACT WS-CUR-OVERPAY FROM WS-CUR-BALANCE
+043800             IF LN-MODE-LOWER-PAYMENT
+043900                 PERFORM 3300-RECOMPUTE-PAYMENT THRU 3300-EXIT
+044000             END-IF
+044100         END-IF
+044200     END-IF.
+
+044300     IF WS-APPLY-OVERPAY
+044400         PERFORM 6000-WRITE-REPORT-DETAIL THRU 6000-EXIT
+044500         PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT
+044600     END-IF.
+
+044700     ADD 1 TO WS-CUR-MONTH.
+044800 3100-EXIT.
+044900     EXIT.
+
+045000*****************************************************************
+045100*  3200-GET-OVERPAYMENT-FOR-MONTH                              *
+045200*  SEARCHES THE OVERPAYMENT SCHEDULE TABLE FOR A ROW MATCHING   *
+045300*  THE CURRENT MONTH, REPLACING THE OLD THREE-WAY IF CHAIN.     *
+045400*****************************************************************
+045500 3200-GET-OVERPAYMENT-FOR-MONTH.
+045600     MOVE 0 TO WS-CUR-OVERPAY.
+045700     MOVE 0 TO WS-OP-IDX.
+045800     PERFORM 3210-CHECK-ONE-OVERPAY-ROW THRU 3210-EXIT
+045900         VARYING WS-OP-IDX FROM 1 BY 1
+046000         UNTIL WS-OP-IDX > LN-OVERPAY-COUNT.
+046100 3200-EXIT.
+046200     EXIT.
+
+046300 3210-CHECK-ONE-OVERPAY-ROW.
+046400     IF LN-OP-MONTH (WS-OP-IDX) = WS-CUR-MONTH
+046500         MOVE LN-OP-AMOUNT (WS-OP-IDX) TO WS-CUR-OVERPAY
+046600     END-IF.
+046700 3210-EXIT.
+046800     EXIT.
+
+046900*****************************************************************
+047000*  3300-RECOMPUTE-PAYMENT                                      *
+047100*  AFTER AN OVERPAYMENT, RECALCULATES THE INSTALLMENT SO THE    *
+047200*  ORIGINAL TERM IS KEPT INSTEAD OF BEING SHORTENED.  USES THE  *
+047300*  STANDARD AMORTIZING-PAYMENT FORMULA.                         *
+047400*****************************************************************
+047500*  WS-RATE-FACTOR AND WS-PMT-NUMERATOR ARE SIZED FOR REALISTIC   *
+047600*  LOANS BUT NOT FOR EVERY (RATE, TERM) PAIR THIS RECORD LAYOUT  *
+047700*  TECHNICALLY ALLOWS.  ON SIZE ERROR, THE RECOMPUTE IS ABANDONED*
+047800*  AND FLAGGED INSTEAD OF SILENTLY LEAVING A WRONG INSTALLMENT.  *
+047900 3300-RECOMPUTE-PAYMENT.
+048000     COMPUTE WS-REMAINING-MONTHS = LN-MONTHS - WS-CUR-MONTH.
+048100     IF WS-REMAINING-MONTHS > 0 AND WS-CUR-BALANCE > 0
+048200       COMPUTE WS-CUR-RATE = WS-CUR-MONTH-RATE / 100
+048300       IF WS-CUR-RATE = 0
+048400         COMPUTE WS-CUR-PAYMENT ROUNDED =
+048500             WS-CUR-BALANCE / WS-REMAINING-MONTHS
+048600       ELSE
+048700         COMPUTE WS-RATE-FACTOR =
+048800             (1 + WS-CUR-RATE) ** WS-REMAINING-MONTHS
+048900             ON SIZE ERROR
+049000                 STRING "RATA: PRZEKROCZONY ZAKRES PRZELICZENIA"
+049100                     INTO WS-ERROR-MSG
+049200                 PERFORM 6400-WRITE-ERROR-LINE THRU 6400-EXIT
+049300                 GO TO 3300-EXIT
+049400         END-COMPUTE
+049500         COMPUTE WS-PMT-NUMERATOR ROUNDED =
+049600             WS-CUR-BALANCE * WS-CUR-RATE * WS-RATE-FACTOR
+049700             ON SIZE ERROR
+049800                 STRING "RATA: PRZEKROCZONY ZAKRES PRZELICZENIA"
+049900                     INTO WS-ERROR-MSG
+050000                 PERFORM 6400-WRITE-ERROR-LINE THRU 6400-EXIT
+050100                 GO TO 3300-EXIT
+050200         END-COMPUTE
+050300         COMPUTE WS-PMT-DENOMINATOR = WS-RATE-FACTOR - 1
+050400         COMPUTE WS-CUR-PAYMENT ROUNDED =
+050500             WS-PMT-NUMERATOR / WS-PMT-DENOMINATOR
+050600       END-IF
+050700     END-IF.
+050800 3300-EXIT.
+050900     EXIT.
+
+051000*****************************************************************
+051100*  4200-GET-RATE-FOR-MONTH                                     *
+051200*  LOOKS UP THE RATE IN EFFECT FOR THE CURRENT MONTH FROM THE   *
+051300*  LOAN'S RATE-CHANGE SCHEDULE, DEFAULTING TO THE LOAN'S BASE    *
+051400*  RATE WHEN NO SCHEDULE ROW HAS TAKEN EFFECT YET.  THE ROW      *
+051500*  KEPT IS WHICHEVER QUALIFYING ROW HAS THE GREATEST             *
+051600*  LN-RATE-EFF-MONTH, NOT WHICHEVER QUALIFYING ROW COMES LAST    *
+051700*  IN TABLE ORDER, SO LN-RATE-TABLE DOES NOT HAVE TO BE STORED   *
+051800*  IN ASCENDING LN-RATE-EFF-MONTH ORDER (THE BATCH FILE'S        *
+051900*  LN-LOAN-ID HAS A SIMILAR SORT-ORDER ASSUMPTION ELSEWHERE -    *
+052000*  SEE THE NOTE ON 2200-PROCESS-ONE-BATCH-LOAN).                 *
+052100*****************************************************************
+052200 4200-GET-RATE-FOR-MONTH.
+052300     MOVE LN-MONTHLY-INTEREST TO WS-CUR-MONTH-RATE.
+052400     MOVE 0 TO WS-RATE-BEST-MONTH.
+052500     MOVE 0 TO WS-RATE-IDX.
+052600     PERFORM 4210-CHECK-ONE-RATE-ROW THRU 4210-EXIT
+052700         VARYING WS-RATE-IDX FROM 1 BY 1
+052800         UNTIL WS-RATE-IDX > LN-RATE-COUNT.
+052900 4200-EXIT.
+053000     EXIT.
+
+053100 4210-CHECK-ONE-RATE-ROW.
+053200     IF LN-RATE-EFF-MONTH (WS-RATE-IDX) NOT > WS-CUR-MONTH
+053300       AND LN-RATE-EFF-MONTH (WS-RATE-IDX) >= WS-RATE-BEST-MONTH
+053400       MOVE LN-RATE-EFF-MONTH (WS-RATE-IDX) TO WS-RATE-BEST-MONTH
+053500       MOVE LN-RATE-VALUE (WS-RATE-IDX) TO WS-CUR-MONTH-RATE
+053600     END-IF.
+053700 4210-EXIT.
+053800     EXIT.
+
+053900*****************************************************************
+054000*  5000-WRITE-REPORT-TITLE                                     *
+054100*  WRITES THE ONE-TIME TITLE PAGE AT THE START OF THE RUN AND   *
+054200*  FORCES THE FIRST LOAN HEADER TO START A FRESH PAGE.          *
+054300*****************************************************************
+054400 5000-WRITE-REPORT-TITLE.
+054500     MOVE 0 TO WS-PAGE-COUNT.
+054600     ACCEPT WS-RUN-DATE FROM DATE.
+054700     MOVE WS-RUN-DATE TO WS-ED-RUN-DATE.
+054800     MOVE SPACES TO WS-PRINT-LINE.
+054900     STRING "RAPORT SPLATY KREDYTOW Z NADPLATAMI"
+055000         INTO WS-PRINT-LINE.
+055100     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING PAGE.
+055200     MOVE SPACES TO WS-PRINT-LINE.
+055300     STRING "DATA URUCHOMIENIA: " WS-ED-RUN-DATE
+055400         INTO WS-PRINT-LINE.
+055500     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+055600     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+055700 5000-EXIT.
+055800     EXIT.
+
+055900*****************************************************************
+056000*  6000-WRITE-REPORT-DETAIL                                    *
+056100*****************************************************************
+056200 6000-WRITE-REPORT-DETAIL.
+056300     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+056400     MOVE WS-CUR-MONTH TO WS-ED-MONTH.
+056500     MOVE WS-CUR-BALANCE TO WS-ED-BALANCE.
+056600     MOVE WS-CUR-INTEREST TO WS-ED-INTEREST.
+056700     MOVE WS-CUR-OVERPAY TO WS-ED-OVERPAY.
+056800     MOVE WS-CUR-PAYMENT TO WS-ED-PAYMENT.
+056900     MOVE SPACES TO WS-PRINT-LINE.
+057000     STRING WS-ED-MONTH "   " WS-ED-BALANCE "   "
+057100         WS-ED-INTEREST "   " WS-ED-OVERPAY "   "
+057200         WS-ED-PAYMENT INTO WS-PRINT-LINE.
+057300     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+057400     ADD 1 TO WS-LINE-COUNT.
+057500 6000-EXIT.
+057600     EXIT.
+
+057700*****************************************************************
+057800*  6050-CHECK-PAGE-BREAK                                       *
+057900*  STARTS A NEW PAGE AND REPRINTS THE COLUMN HEADERS WHENEVER   *
+058000*  THE CURRENT PAGE HAS FILLED UP.                               *
+058100*****************************************************************
+058200 6050-CHECK-PAGE-BREAK.
+058300     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+058400         PERFORM 6100-WRITE-COLUMN-HEADERS THRU 6100-EXIT
+058500     END-IF.
+058600 6050-EXIT.
+058700     EXIT.
+
+058800*****************************************************************
+058900*  6100-WRITE-COLUMN-HEADERS                                   *
+059000*****************************************************************
+059100 6100-WRITE-COLUMN-HEADERS.
+059200     ADD 1 TO WS-PAGE-COUNT.
+059300     MOVE WS-PAGE-COUNT TO WS-ED-PAGE.
+059400     MOVE SPACES TO WS-PRINT-LINE.
+059500     STRING "HARMONOGRAM SPLATY - STRONA " WS-ED-PAGE
+059600         INTO WS-PRINT-LINE.
+059700     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING PAGE.
+059800     MOVE SPACES TO WS-PRINT-LINE.
+059900     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+060000     MOVE SPACES TO WS-PRINT-LINE.
+060100     STRING "MIES." "    " "SALDO" "         " "ODSETKI"
+060200         "      " "NADPLATA" "      " "RATA"
+060300         INTO WS-PRINT-LINE.
+060400     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+060500     MOVE 3 TO WS-LINE-COUNT.
+060600 6100-EXIT.
+060700     EXIT.
+
+060800*****************************************************************
+060900*  6200-WRITE-LOAN-HEADER                                      *
+061000*  FORCES EACH LOAN TO START ON A FRESH PAGE WITH ITS OWN       *
+061100*  COLUMN HEADERS.                                               *
+061200*****************************************************************
+061300 6200-WRITE-LOAN-HEADER.
+061400     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+061500     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+061600     MOVE SPACES TO WS-PRINT-LINE.
+061700     STRING "KREDYT NR: " LN-LOAN-ID INTO WS-PRINT-LINE.
+061800     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+061900     ADD 1 TO WS-LINE-COUNT.
+062000 6200-EXIT.
+062100     EXIT.
+
+062200*****************************************************************
+062300*  6300-WRITE-TOTALS-LINE                                      *
+062400*****************************************************************
+062500 6300-WRITE-TOTALS-LINE.
+062600     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+062700     MOVE WS-CUR-TOTAL-INTEREST TO WS-ED-TOTAL-INT.
+062800     MOVE WS-CUR-MONTHS-PAID TO WS-ED-MONTHS-PAID.
+062900     MOVE SPACES TO WS-PRINT-LINE.
+063000     STRING "SUMA ODSETEK: " WS-ED-TOTAL-INT
+063100         "   LICZBA MIESIECY: " WS-ED-MONTHS-PAID
+063200         INTO WS-PRINT-LINE.
+063300     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+063400     ADD 1 TO WS-LINE-COUNT.
+063500 6300-EXIT.
+063600     EXIT.
+
+063700*****************************************************************
+063800*  6500-WRITE-COMPARISON-LINE                                  *
+063900*  PRINTS THE WHAT-IF COMPARISON: TOTAL INTEREST AND MONTHS     *
+064000*  TO PAYOFF WITH OVERPAYMENTS APPLIED VERSUS THE NO-OVERPAY     *
+064100*  BASELINE, PLUS THE SAVINGS BETWEEN THEM.                      *
+064200*****************************************************************
+064300 6500-WRITE-COMPARISON-LINE.
+064400     COMPUTE WS-SAVINGS-INTEREST =
+064500         WS-BASE-TOTAL-INTEREST - WS-PRI-TOTAL-INTEREST.
+064600     COMPUTE WS-SAVINGS-MONTHS =
+064700         WS-BASE-MONTHS-PAID - WS-PRI-MONTHS-PAID.
+064800     MOVE WS-PRI-TOTAL-INTEREST TO WS-ED-PRI-TOTAL-INT.
+064900     MOVE WS-PRI-MONTHS-PAID TO WS-ED-PRI-MONTHS.
+065000     MOVE WS-BASE-TOTAL-INTEREST TO WS-ED-BASE-TOTAL-INT.
+065100     MOVE WS-BASE-MONTHS-PAID TO WS-ED-BASE-MONTHS.
+065200     MOVE WS-SAVINGS-INTEREST TO WS-ED-SAVINGS-INT.
+065300     MOVE WS-SAVINGS-MONTHS TO WS-ED-SAVINGS-MONTHS.
+
+065400     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+065500     MOVE SPACES TO WS-PRINT-LINE.
+065600     STRING "Z NADPLATAMI  - ODSETKI: " WS-ED-PRI-TOTAL-INT
+065700         "  MIESIECE: " WS-ED-PRI-MONTHS INTO WS-PRINT-LINE.
+065800     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+065900     ADD 1 TO WS-LINE-COUNT.
+
+066000     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+066100     MOVE SPACES TO WS-PRINT-LINE.
+066200     STRING "BEZ NADPLAT   - ODSETKI: " WS-ED-BASE-TOTAL-INT
+066300         "  MIESIECE: " WS-ED-BASE-MONTHS INTO WS-PRINT-LINE.
+066400     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+066500     ADD 1 TO WS-LINE-COUNT.
+
+066600     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+066700     MOVE SPACES TO WS-PRINT-LINE.
+066800     STRING "OSZCZEDNOSC   - ODSETKI: " WS-ED-SAVINGS-INT
+066900         "  MIESIECE: " WS-ED-SAVINGS-MONTHS
+067000         INTO WS-PRINT-LINE.
+067100     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+067200     ADD 1 TO WS-LINE-COUNT.
+067300 6500-EXIT.
+067400     EXIT.
+
+067500*****************************************************************
+067600*  6400-WRITE-ERROR-LINE                                       *
+067700*  REPORTS A LOAN RECORD REJECTED BY 3050-VALIDATE-LOAN.         *
+067800*****************************************************************
+067900 6400-WRITE-ERROR-LINE.
+068000     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+068100     MOVE SPACES TO WS-PRINT-LINE.
+068200     STRING "*** BLAD: " WS-ERROR-MSG INTO WS-PRINT-LINE.
+068300     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+068400     ADD 1 TO WS-LINE-COUNT.
+068500 6400-EXIT.
+068600     EXIT.
+
+068700*****************************************************************
+068800*  7000-RECONCILE                                               *
+068900*  CHECKS THAT THE PRINCIPAL AND OVERPAYMENTS COLLECTED BY       *
+069000*  3400-AMORTIZE-LOAN ADD UP TO THE FULL LOAN AMOUNT - I.E.     *
+069100*  THAT THE LOAN ACTUALLY PAID OFF BEFORE RUNNING OUT OF ITS     *
+069200*  STATED TERM (LN-MONTHS).  A NONZERO DIFFERENCE MEANS THE     *
+069300*  LOOP STOPPED AT WS-CUR-MONTH > LN-MONTHS WITH BALANCE STILL   *
+069400*  OWING, FOR THE CLOSE UNIT TO CHASE DOWN.                      *
+069500*  NOTE: THIS DOES NOT INDEPENDENTLY VERIFY WS-CUR-TOTAL-       *
+069600*  INTEREST.  3100-AMORTIZE-MONTH REDUCES WS-CUR-BALANCE BY THE  *
+069700*  RAW PAYMENT/OVERPAYMENT ONLY AND NEVER NETS INTEREST INTO IT, *
+069800*  SO INTEREST IS CARRIED AS A MEMO TOTAL THAT THIS BALANCE-     *
+069900*  PAYOFF CHECK CANNOT, BY ITSELF, PROVE RIGHT OR WRONG - A      *
+070000*  MISCALCULATED RATE ONLY SHOWS UP HERE IF IT ALSO CHANGES HOW  *
+070100*  MUCH PRINCIPAL GETS PAID (E.G. VIA THE LOWER-INSTALLMENT      *
+070200*  RECOMPUTE IN 3300-RECOMPUTE-PAYMENT).                         *
+070300*****************************************************************
+070400 7000-RECONCILE.
+070500     MOVE LN-LOAN-AMOUNT TO WS-RECON-EXPECTED.
+070600     COMPUTE WS-RECON-ACTUAL =
+070700         WS-CUR-TOTAL-PAID + WS-CUR-TOTAL-OVERPAID.
+070800     COMPUTE WS-RECON-DIFF =
+070900         WS-RECON-ACTUAL - WS-RECON-EXPECTED.
+071000     PERFORM 7100-WRITE-RECONCILE-LINE THRU 7100-EXIT.
+071100 7000-EXIT.
+071200     EXIT.
+
+071300*****************************************************************
+071400*  7100-WRITE-RECONCILE-LINE                                    *
+071500*****************************************************************
+071600 7100-WRITE-RECONCILE-LINE.
+071700     PERFORM 6050-CHECK-PAGE-BREAK THRU 6050-EXIT.
+071800     MOVE WS-RECON-EXPECTED TO WS-ED-RECON-EXPECTED.
+071900     MOVE WS-RECON-ACTUAL TO WS-ED-RECON-ACTUAL.
+072000     MOVE WS-RECON-DIFF TO WS-ED-RECON-DIFF.
+072100     MOVE SPACES TO WS-PRINT-LINE.
+072200     STRING "KAPITAL KREDYTU: " WS-ED-RECON-EXPECTED
+072300         "  SPLACONY KAPITAL: " WS-ED-RECON-ACTUAL
+072400         "  NIESPLACONY KAPITAL: " WS-ED-RECON-DIFF
+072500         INTO WS-PRINT-LINE.
+072600     WRITE RPT-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.
+072700     ADD 1 TO WS-LINE-COUNT.
+072800 7100-EXIT.
+072900     EXIT.
+
+073000*****************************************************************
+073100*  8500-WRITE-CHECKPOINT                                       *
+073200*  REWRITES THE ONE-RECORD CHECKPOINT FILE AFTER EACH LOAN IS   *
+073300*  COMPLETED SO A RESTARTED RUN KNOWS WHERE TO PICK UP.         *
+073400*****************************************************************
+073500 8500-WRITE-CHECKPOINT.
+073600     MOVE LN-LOAN-ID TO WS-CKPT-LAST-LOAN-ID.
+073700     OPEN OUTPUT CHECKPOINT-FILE.
+073800     WRITE CKPT-RECORD FROM WS-CKPT-LAST-LOAN-ID.
+073900     CLOSE CHECKPOINT-FILE.
+074000 8500-EXIT.
+074100     EXIT.
+
+074200*****************************************************************
+074300*  8000-WRITE-EXTRACT-RECORD                                   *
+074400*  WRITES ONE FIXED-WIDTH EXTRACT ROW PER AMORTIZATION MONTH     *
+074500*  FOR DOWNSTREAM SYSTEMS TO PICK UP.                            *
+074600*****************************************************************
+074700 8000-WRITE-EXTRACT-RECORD.
+074800     MOVE LN-LOAN-ID TO EXT-LOAN-ID.
+074900     MOVE WS-CUR-MONTH TO EXT-MONTH.
+075000     MOVE WS-CUR-BALANCE TO EXT-BALANCE.
+075100     MOVE WS-CUR-INTEREST TO EXT-INTEREST.
+075200     MOVE WS-CUR-OVERPAY TO EXT-OVERPAYMENT.
+075300     MOVE WS-CUR-TOTAL-INTEREST TO EXT-TOTAL-INTEREST.
+075400     WRITE EXTRACT-RECORD FROM WS-EXTRACT-RECORD.
+075500 8000-EXIT.
+075600     EXIT.
+
+
+
+
+
+
+
